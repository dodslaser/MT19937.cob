@@ -12,6 +12,20 @@
        >>DEFINE CONSTANT D 4294967295 *> 0xffffffffUL
        >>DEFINE CONSTANT F 1812433253
 
+       >>DEFINE CONSTANT N64 312
+       >>DEFINE CONSTANT M64 156
+       >>DEFINE CONSTANT W64 64
+       >>DEFINE CONSTANT R64 31
+       >>DEFINE CONSTANT A64 13043109905998158313 *> 0xB5026F5AA96619E9
+       >>DEFINE CONSTANT U64 29
+       >>DEFINE CONSTANT S64 17
+       >>DEFINE CONSTANT T64 37
+       >>DEFINE CONSTANT L64 43
+       >>DEFINE CONSTANT B64 8202884508482404352 *> 0x71D67FFFEDA60000
+       >>DEFINE CONSTANT C64 18444473444759240704 *> 0xFFF7EEE000000000
+       >>DEFINE CONSTANT D64 6148914691236517205 *> 0x5555555555555555
+       >>DEFINE CONSTANT F64 6364136223846793005
+
        IDENTIFICATION DIVISION.
            PROGRAM-ID. mt19937.
            AUTHOR. dodslaser.
@@ -21,37 +35,857 @@
                REPOSITORY.
                    FUNCTION ALL INTRINSIC.
 
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+                   SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS CKPT-FILE-STAT.
+                   SELECT OUT-FILE ASSIGN TO "OUTFILE"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS OUT-FILE-STAT.
+                   SELECT SEED-FILE ASSIGN TO "SEEDFILE"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS SEED-FILE-STAT.
+                   SELECT KEY-FILE ASSIGN TO "KEYFILE"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS KEY-FILE-STAT.
+                   SELECT AUDIT-FILE ASSIGN TO "AUDITFILE"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS AUDIT-FILE-STAT.
+                   SELECT SYSIN-FILE ASSIGN TO "SYSIN"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS SYSIN-FILE-STAT.
+                   SELECT STREAM-CKPT-FILE ASSIGN TO "STRMCKPT"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS STREAM-CKPT-FILE-STAT.
+                   SELECT OUT-TRUNC-FILE ASSIGN TO "OUTTRUNC"
+                       ORGANIZATION LINE SEQUENTIAL
+                       FILE STATUS IS OUT-TRUNC-FILE-STAT.
+
        DATA DIVISION.
+           FILE SECTION.
+               FD CKPT-FILE.
+               01 CKPT-RECORD PIC X(80).
+
+               FD OUT-FILE.
+               01 OUT-RECORD PIC X(40).
+
+               FD SEED-FILE.
+               01 SEED-RECORD PIC X(20).
+
+               FD KEY-FILE.
+               01 KEY-RECORD PIC X(20).
+
+               FD AUDIT-FILE.
+               01 AUDIT-RECORD PIC X(90).
+
+               FD SYSIN-FILE.
+               01 SYSIN-RECORD PIC X(200).
+
+               FD STREAM-CKPT-FILE.
+               01 STREAM-CKPT-RECORD PIC X(21).
+
+               FD OUT-TRUNC-FILE.
+               01 OUT-TRUNC-RECORD PIC X(40).
+
            WORKING-STORAGE SECTION.
                01 STATE-TABLE.
                    05 STATE OCCURS N TIMES BINARY-LONG UNSIGNED.
                77 UMASK BINARY-LONG UNSIGNED.
                77 LMASK BINARY-LONG UNSIGNED.
                77 IDX BINARY-SHORT UNSIGNED.
-               77 N-VALUES BINARY-SHORT UNSIGNED.
-               77 CHR-N-VALUES PIC Z(5).
+               77 N-VALUES BINARY-LONG UNSIGNED.
+               77 CHR-N-VALUES PIC Z(10).
                77 SEED BINARY-LONG UNSIGNED.
                77 CHR-SEED PIC Z(10).
                77 X BINARY-LONG UNSIGNED.
                77 Y BINARY-LONG UNSIGNED.
                77 CHR-Y PIC Z(10).
+               77 CHR-SCALED-Y PIC Z(9)9.
+
+               77 GEN-COUNT BINARY-LONG UNSIGNED.
+               77 CKPT-INTERVAL BINARY-LONG UNSIGNED.
+               77 CKPT-SW PIC X(01).
+                   88 CKPT-FOUND VALUE "Y".
+                   88 CKPT-NOT-FOUND VALUE "N".
+               77 CKPT-CHR PIC Z(10).
+               77 CKPT-NUM BINARY-LONG UNSIGNED.
+               77 CKPT-IDX2 BINARY-SHORT UNSIGNED.
+               77 CKPT-MODE-CHR PIC X(01).
+               77 CKPT-KEY-COUNT BINARY-LONG UNSIGNED.
+               77 CKPT-KEY-CHECKSUM BINARY-DOUBLE UNSIGNED.
+               77 CKPT-FILE-STAT PIC X(02).
+               77 OUT-FILE-STAT PIC X(02).
+               77 SEED-FILE-STAT PIC X(02).
+               77 SEED-LIST-SW PIC X(01).
+                   88 HAS-SEED-LIST VALUE "Y".
+                   88 NO-SEED-LIST VALUE "N".
+               77 STREAM-NUM BINARY-LONG UNSIGNED.
+               77 CHR-STREAM-NUM PIC Z(05).
+               77 STREAM-CKPT-FILE-STAT PIC X(02).
+               77 STREAM-CKPT-RELEVANT-SW PIC X(01).
+                   88 STREAM-CKPT-RELEVANT VALUE "Y".
+                   88 STREAM-CKPT-NOT-RELEVANT VALUE "N".
+               77 STREAM-CKPT-MODE-CHR PIC X(01).
+               77 COMPLETED-STREAMS BINARY-LONG UNSIGNED.
+               77 TOTAL-OUT-COUNT BINARY-LONG UNSIGNED.
+               77 OUT-TRUNC-FILE-STAT PIC X(02).
+               77 OUT-TRUNC-COUNT BINARY-LONG UNSIGNED.
+               77 OUT-TRUNC-TARGET BINARY-LONG UNSIGNED.
+               77 OUT-FILE-OPENED-SW PIC X(01).
+                   88 OUT-FILE-OPENED VALUE "Y".
+                   88 OUT-FILE-NOT-OPENED VALUE "N".
 
+               01 KEY-TABLE.
+                   05 KEY-VAL OCCURS 64 TIMES BINARY-LONG UNSIGNED.
+               77 KEY-COUNT BINARY-LONG UNSIGNED.
+               77 KEY-IDX BINARY-LONG UNSIGNED.
+               77 KEY-CHECKSUM BINARY-DOUBLE UNSIGNED.
+               77 KEY-FILE-STAT PIC X(02).
+               77 DISCARD-COUNT BINARY-LONG UNSIGNED.
+               77 SEED-MODE-SW PIC X(01).
+                   88 ARRAY-SEED-MODE VALUE "A".
+                   88 SINGLE-SEED-MODE VALUE "S".
+               77 INIT-SEED-VAL BINARY-LONG UNSIGNED.
+               77 AI BINARY-LONG UNSIGNED.
+               77 AJ BINARY-LONG UNSIGNED.
+               77 ARPT BINARY-LONG UNSIGNED.
+               77 ARPT2 BINARY-LONG UNSIGNED.
+               77 AKIDX BINARY-LONG UNSIGNED.
+
+               01 DECILE-TABLE.
+                   05 DECILE-COUNT OCCURS 10 TIMES BINARY-LONG UNSIGNED.
+               77 STAT-SUM BINARY-DOUBLE UNSIGNED.
+               77 STAT-N BINARY-LONG UNSIGNED.
+               77 CHR-STAT-N PIC Z(10).
+               77 STAT-MEAN COMP-2.
+               77 CHR-STAT-MEAN PIC Z(10)9.9(4).
+               77 STAT-EXPECTED COMP-2.
+               77 STAT-DIFF COMP-2.
+               77 STAT-TERM COMP-2.
+               77 STAT-CHI COMP-2.
+               77 CHR-STAT-CHI PIC Z(10)9.9(4).
+               77 BUCKET-WIDTH BINARY-LONG UNSIGNED VALUE 429496729.
+               77 BUCKET-IDX BINARY-LONG UNSIGNED.
+               77 STAT-DI BINARY-SHORT UNSIGNED.
+               77 CHR-DECILE PIC Z(9)9.
+
+               77 SCALE-MODE-SW PIC X(01).
+                   88 RANGE-MODE VALUE "R".
+                   88 UNIT-MODE VALUE "U".
+                   88 RAW-MODE VALUE "X".
+               77 LOW-SW PIC X(01).
+               77 HIGH-SW PIC X(01).
+               77 LOW-BOUND BINARY-LONG UNSIGNED.
+               77 HIGH-BOUND BINARY-LONG UNSIGNED.
+               77 RANGE-SPAN BINARY-DOUBLE UNSIGNED.
+               77 RANGE-LIMIT BINARY-DOUBLE UNSIGNED.
+               77 SCALED-Y BINARY-LONG UNSIGNED.
+               77 UNIT-SW PIC X(01).
+               77 UNIT-Y COMP-2.
+               77 CHR-UNIT-Y PIC 9.9(9).
+
+               77 MODE-ENV PIC X(02).
+               77 MODE-SW PIC X(01).
+                   88 MODE-64 VALUE "6".
+                   88 MODE-32 VALUE "3".
+               01 STATE-TABLE-64.
+                   05 STATE64 OCCURS N64 TIMES BINARY-DOUBLE UNSIGNED.
+               77 UMASK64 BINARY-DOUBLE UNSIGNED
+                   VALUE 18446744071562067968.
+               77 LMASK64 BINARY-DOUBLE UNSIGNED VALUE 2147483647.
+               77 IDX64 BINARY-SHORT UNSIGNED.
+               77 X64 BINARY-DOUBLE UNSIGNED.
+               77 Y64 BINARY-DOUBLE UNSIGNED.
+               77 CHR-Y64 PIC Z(20).
+
+               77 AUDIT-FILE-STAT PIC X(02).
+               77 AUDIT-DATE PIC 9(08).
+               77 AUDIT-TIME PIC 9(08).
+               77 CHECKSUM BINARY-DOUBLE UNSIGNED.
+               77 CHR-CHECKSUM PIC Z(20).
+
+               77 SYSIN-FILE-STAT PIC X(02).
+               77 PARM-STRING PIC X(200).
+               77 PARM-SW PIC X(01).
+                   88 HAS-PARM VALUE "Y".
+                   88 NO-PARM VALUE "N".
+               77 PARM-LEN BINARY-LONG UNSIGNED.
+               77 PARM-PTR BINARY-LONG UNSIGNED.
+               77 PARM-TOK PIC X(40).
+               01 PARM-TABLE.
+                   05 PARM-ENTRY OCCURS 20 TIMES.
+                       10 PARM-ENTRY-KEY PIC X(20).
+                       10 PARM-ENTRY-VAL PIC X(20).
+               77 PARM-ENTRY-COUNT BINARY-LONG UNSIGNED.
+               77 PARM-PI BINARY-LONG UNSIGNED.
+               77 PARM-LOOKUP-KEY PIC X(20).
+               77 PARM-LOOKUP-VAL PIC X(20).
+               77 PARM-LOOKUP-SW PIC X(01).
+                   88 PARM-LOOKUP-FOUND VALUE "Y".
+                   88 PARM-LOOKUP-NOT-FOUND VALUE "N".
 
        PROCEDURE DIVISION.
-           ACCEPT SEED FROM ENVIRONMENT "SEED"
-                  ON EXCEPTION MOVE 5489 TO SEED.
-           MOVE SEED TO CHR-SEED.
-           DISPLAY "MT19937 (Seed: " TRIM(CHR-SEED) ")".
+           SET NO-PARM TO TRUE.
+           SET OUT-FILE-NOT-OPENED TO TRUE.
+           MOVE SPACES TO PARM-STRING.
+           ACCEPT PARM-STRING FROM COMMAND-LINE.
+           IF PARM-STRING NOT = SPACES
+               SET HAS-PARM TO TRUE
+           ELSE
+               OPEN INPUT SYSIN-FILE
+               IF SYSIN-FILE-STAT = "00"
+                   READ SYSIN-FILE
+                       AT END CONTINUE
+                   END-READ
+                   IF SYSIN-FILE-STAT = "00"
+                           AND SYSIN-RECORD NOT = SPACES
+                       MOVE SYSIN-RECORD TO PARM-STRING
+                       SET HAS-PARM TO TRUE
+                   END-IF
+                   CLOSE SYSIN-FILE
+               END-IF
+           END-IF.
+           IF HAS-PARM
+               PERFORM PARSE-PARM-STRING
+           END-IF.
 
-           ACCEPT N-VALUES FROM ENVIRONMENT "N"
-                  ON EXCEPTION MOVE 10 TO N-VALUES.
+           MOVE "N" TO PARM-LOOKUP-KEY.
+           SET PARM-LOOKUP-NOT-FOUND TO TRUE.
+           IF HAS-PARM PERFORM LOOKUP-PARM END-IF.
+           IF PARM-LOOKUP-FOUND
+               MOVE NUMVAL(PARM-LOOKUP-VAL) TO N-VALUES
+           ELSE
+               ACCEPT N-VALUES FROM ENVIRONMENT "N"
+                      ON EXCEPTION MOVE 10 TO N-VALUES
+               END-ACCEPT
+           END-IF.
            MOVE N-VALUES TO CHR-N-VALUES.
            DISPLAY "Generating " TRIM(CHR-N-VALUES) " values".
 
+           MOVE "CKPT-INTERVAL" TO PARM-LOOKUP-KEY.
+           SET PARM-LOOKUP-NOT-FOUND TO TRUE.
+           IF HAS-PARM PERFORM LOOKUP-PARM END-IF.
+           IF PARM-LOOKUP-FOUND
+               MOVE NUMVAL(PARM-LOOKUP-VAL) TO CKPT-INTERVAL
+           ELSE
+               ACCEPT CKPT-INTERVAL FROM ENVIRONMENT "CKPT-INTERVAL"
+                      ON EXCEPTION MOVE 1000 TO CKPT-INTERVAL
+               END-ACCEPT
+           END-IF.
+           IF CKPT-INTERVAL = 0
+               MOVE 1000 TO CKPT-INTERVAL
+           END-IF.
+
+           MOVE "DISCARD" TO PARM-LOOKUP-KEY.
+           SET PARM-LOOKUP-NOT-FOUND TO TRUE.
+           IF HAS-PARM PERFORM LOOKUP-PARM END-IF.
+           IF PARM-LOOKUP-FOUND
+               MOVE NUMVAL(PARM-LOOKUP-VAL) TO DISCARD-COUNT
+           ELSE
+               ACCEPT DISCARD-COUNT FROM ENVIRONMENT "DISCARD"
+                      ON EXCEPTION MOVE 0 TO DISCARD-COUNT
+               END-ACCEPT
+           END-IF.
+
+           MOVE "LOW" TO PARM-LOOKUP-KEY.
+           SET PARM-LOOKUP-NOT-FOUND TO TRUE.
+           IF HAS-PARM PERFORM LOOKUP-PARM END-IF.
+           IF PARM-LOOKUP-FOUND
+               MOVE "Y" TO LOW-SW
+               MOVE NUMVAL(PARM-LOOKUP-VAL) TO LOW-BOUND
+           ELSE
+               MOVE "Y" TO LOW-SW
+               ACCEPT LOW-BOUND FROM ENVIRONMENT "LOW"
+                      ON EXCEPTION MOVE "N" TO LOW-SW
+                                   MOVE 0 TO LOW-BOUND
+               END-ACCEPT
+           END-IF.
+
+           MOVE "HIGH" TO PARM-LOOKUP-KEY.
+           SET PARM-LOOKUP-NOT-FOUND TO TRUE.
+           IF HAS-PARM PERFORM LOOKUP-PARM END-IF.
+           IF PARM-LOOKUP-FOUND
+               MOVE "Y" TO HIGH-SW
+               MOVE NUMVAL(PARM-LOOKUP-VAL) TO HIGH-BOUND
+           ELSE
+               MOVE "Y" TO HIGH-SW
+               ACCEPT HIGH-BOUND FROM ENVIRONMENT "HIGH"
+                      ON EXCEPTION MOVE "N" TO HIGH-SW
+                                   MOVE 0 TO HIGH-BOUND
+               END-ACCEPT
+           END-IF.
+           IF LOW-SW = "Y" AND HIGH-SW = "Y" AND HIGH-BOUND > LOW-BOUND
+               SET RANGE-MODE TO TRUE
+               COMPUTE RANGE-SPAN = HIGH-BOUND - LOW-BOUND + 1
+               COMPUTE RANGE-LIMIT = 4294967296 / RANGE-SPAN
+               COMPUTE RANGE-LIMIT = RANGE-LIMIT * RANGE-SPAN
+           ELSE
+               MOVE "UNIT" TO PARM-LOOKUP-KEY
+               SET PARM-LOOKUP-NOT-FOUND TO TRUE
+               IF HAS-PARM PERFORM LOOKUP-PARM END-IF
+               IF PARM-LOOKUP-FOUND
+                   MOVE PARM-LOOKUP-VAL(1:1) TO UNIT-SW
+               ELSE
+                   ACCEPT UNIT-SW FROM ENVIRONMENT "UNIT"
+                          ON EXCEPTION MOVE SPACE TO UNIT-SW
+                   END-ACCEPT
+               END-IF
+               IF UNIT-SW = "Y" OR UNIT-SW = "y"
+                   SET UNIT-MODE TO TRUE
+               ELSE
+                   SET RAW-MODE TO TRUE
+               END-IF
+           END-IF.
+
+           MOVE "MODE" TO PARM-LOOKUP-KEY.
+           SET PARM-LOOKUP-NOT-FOUND TO TRUE.
+           IF HAS-PARM PERFORM LOOKUP-PARM END-IF.
+           IF PARM-LOOKUP-FOUND
+               MOVE PARM-LOOKUP-VAL(1:2) TO MODE-ENV
+           ELSE
+               ACCEPT MODE-ENV FROM ENVIRONMENT "MODE"
+                      ON EXCEPTION MOVE SPACES TO MODE-ENV
+               END-ACCEPT
+           END-IF.
+           IF MODE-ENV = "64"
+               SET MODE-64 TO TRUE
+           ELSE
+               SET MODE-32 TO TRUE
+           END-IF.
+
            COMPUTE UMASK = 4294967295 B-SHIFT-L R.
            COMPUTE LMASK = 4294967295 B-SHIFT-R (W - R).
 
-           MOVE SEED TO STATE(1).
+           IF MODE-64 THEN
+               MOVE 0 TO STREAM-NUM
+               SET NO-SEED-LIST TO TRUE
+               PERFORM RESTORE-STREAM-CKPT
+               OPEN INPUT SEED-FILE
+               IF SEED-FILE-STAT = "00"
+                   PERFORM UNTIL SEED-FILE-STAT NOT = "00"
+                       READ SEED-FILE
+                           AT END CONTINUE
+                       END-READ
+                       IF SEED-FILE-STAT = "00"
+                               AND SEED-RECORD NOT = SPACES
+                           ADD 1 TO STREAM-NUM
+                           IF STREAM-NUM > COMPLETED-STREAMS
+                               MOVE FUNCTION NUMVAL(SEED-RECORD)
+                                   TO SEED
+                               MOVE STREAM-NUM TO CHR-STREAM-NUM
+                               DISPLAY "--- Stream "
+                                   TRIM(CHR-STREAM-NUM) " ---"
+                               PERFORM OPEN-OUT-FILE-FOR-LIST
+                               PERFORM RUN-ONE-STREAM-64
+                               PERFORM SAVE-STREAM-CKPT
+                           END-IF
+                       END-IF
+                   END-PERFORM
+                   CLOSE SEED-FILE
+                   IF STREAM-NUM > 0
+                       SET HAS-SEED-LIST TO TRUE
+                   END-IF
+                   PERFORM CLEAR-STREAM-CKPT
+               END-IF
+               IF NO-SEED-LIST THEN
+                   MOVE "SEED" TO PARM-LOOKUP-KEY
+                   SET PARM-LOOKUP-NOT-FOUND TO TRUE
+                   IF HAS-PARM PERFORM LOOKUP-PARM END-IF
+                   IF PARM-LOOKUP-FOUND
+                       MOVE NUMVAL(PARM-LOOKUP-VAL) TO SEED
+                   ELSE
+                       ACCEPT SEED FROM ENVIRONMENT "SEED"
+                              ON EXCEPTION MOVE 5489 TO SEED
+                       END-ACCEPT
+                   END-IF
+                   PERFORM OPEN-OUT-FILE-FRESH
+                   PERFORM RUN-ONE-STREAM-64
+               END-IF
+           ELSE
+               SET SINGLE-SEED-MODE TO TRUE
+               MOVE 0 TO KEY-COUNT
+               OPEN INPUT KEY-FILE
+               IF KEY-FILE-STAT = "00"
+                   PERFORM UNTIL KEY-FILE-STAT NOT = "00"
+                           OR KEY-COUNT >= 64
+                       READ KEY-FILE
+                           AT END CONTINUE
+                       END-READ
+                       IF KEY-FILE-STAT = "00"
+                               AND KEY-RECORD NOT = SPACES
+                           ADD 1 TO KEY-COUNT
+                           MOVE FUNCTION NUMVAL(KEY-RECORD)
+                               TO KEY-VAL(KEY-COUNT)
+                       END-IF
+                   END-PERFORM
+                   CLOSE KEY-FILE
+                   IF KEY-COUNT > 0
+                       SET ARRAY-SEED-MODE TO TRUE
+                   END-IF
+               END-IF
+
+               IF ARRAY-SEED-MODE THEN
+                   MOVE 0 TO SEED
+                   MOVE 0 TO KEY-CHECKSUM
+                   PERFORM VARYING KEY-IDX FROM 1 BY 1
+                           UNTIL KEY-IDX > KEY-COUNT
+                       COMPUTE KEY-CHECKSUM =
+                           KEY-CHECKSUM B-XOR KEY-VAL(KEY-IDX)
+                   END-PERFORM
+                   MOVE KEY-COUNT TO CHR-STREAM-NUM
+                   DISPLAY "MT19937 (init_by_array, "
+                       TRIM(CHR-STREAM-NUM) " keys)"
+                   PERFORM OPEN-OUT-FILE-FOR-RUN
+                   PERFORM RUN-ONE-STREAM
+               ELSE
+                   MOVE 0 TO STREAM-NUM
+                   SET NO-SEED-LIST TO TRUE
+                   PERFORM RESTORE-STREAM-CKPT
+                   OPEN INPUT SEED-FILE
+                   IF SEED-FILE-STAT = "00"
+                       PERFORM UNTIL SEED-FILE-STAT NOT = "00"
+                           READ SEED-FILE
+                               AT END CONTINUE
+                           END-READ
+                           IF SEED-FILE-STAT = "00"
+                                   AND SEED-RECORD NOT = SPACES
+                               ADD 1 TO STREAM-NUM
+                               IF STREAM-NUM > COMPLETED-STREAMS
+                                   MOVE FUNCTION NUMVAL(SEED-RECORD)
+                                       TO SEED
+                                   MOVE STREAM-NUM TO CHR-STREAM-NUM
+                                   DISPLAY "--- Stream "
+                                       TRIM(CHR-STREAM-NUM) " ---"
+                                   PERFORM OPEN-OUT-FILE-FOR-LIST
+                                   PERFORM RUN-ONE-STREAM
+                                   PERFORM SAVE-STREAM-CKPT
+                               END-IF
+                           END-IF
+                       END-PERFORM
+                       CLOSE SEED-FILE
+                       IF STREAM-NUM > 0
+                           SET HAS-SEED-LIST TO TRUE
+                       END-IF
+                       PERFORM CLEAR-STREAM-CKPT
+                   END-IF
+                   IF NO-SEED-LIST THEN
+                       MOVE "SEED" TO PARM-LOOKUP-KEY
+                       SET PARM-LOOKUP-NOT-FOUND TO TRUE
+                       IF HAS-PARM PERFORM LOOKUP-PARM END-IF
+                       IF PARM-LOOKUP-FOUND
+                           MOVE NUMVAL(PARM-LOOKUP-VAL) TO SEED
+                       ELSE
+                           ACCEPT SEED FROM ENVIRONMENT "SEED"
+                                  ON EXCEPTION MOVE 5489 TO SEED
+                           END-ACCEPT
+                       END-IF
+                       PERFORM OPEN-OUT-FILE-FOR-RUN
+                       PERFORM RUN-ONE-STREAM
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF OUT-FILE-OPENED
+               CLOSE OUT-FILE
+           END-IF.
+           STOP RUN.
+
+       RUN-ONE-STREAM.
+           IF SINGLE-SEED-MODE THEN
+               MOVE SEED TO CHR-SEED
+               DISPLAY "MT19937 (Seed: " TRIM(CHR-SEED) ")"
+           END-IF.
+
+           MOVE 1 TO GEN-COUNT.
+           SET CKPT-NOT-FOUND TO TRUE.
+           PERFORM RESTORE-CHECKPOINT.
+           IF CKPT-FOUND
+               PERFORM TRUNCATE-OUT-FILE
+           END-IF.
+
+           IF CKPT-NOT-FOUND THEN
+               IF ARRAY-SEED-MODE
+                   PERFORM INIT-BY-ARRAY
+               ELSE
+                   MOVE SEED TO INIT-SEED-VAL
+                   PERFORM INIT-GENRAND
+               END-IF
+               PERFORM DISCARD-COUNT TIMES
+                   PERFORM TEMPER
+               END-PERFORM
+           END-IF.
+
+           COMPUTE STAT-N = N-VALUES - GEN-COUNT + 1.
+           MOVE 0 TO STAT-SUM.
+           MOVE 0 TO CHECKSUM.
+           PERFORM VARYING STAT-DI FROM 1 BY 1 UNTIL STAT-DI > 10
+               MOVE 0 TO DECILE-COUNT(STAT-DI)
+           END-PERFORM.
+
+           DISPLAY SPACE.
+           PERFORM UNTIL GEN-COUNT > N-VALUES
+               PERFORM GENERATE-VALUE
+               MOVE Y TO CHR-Y
+               MOVE SPACES TO OUT-RECORD
+               IF RANGE-MODE
+                   MOVE SCALED-Y TO CHR-SCALED-Y
+                   DISPLAY TRIM(CHR-SCALED-Y)
+                   STRING TRIM(CHR-SCALED-Y)
+                       DELIMITED BY SIZE INTO OUT-RECORD
+                   END-STRING
+                   COMPUTE CHECKSUM = CHECKSUM B-XOR SCALED-Y
+               ELSE
+                   IF UNIT-MODE
+                       MOVE UNIT-Y TO CHR-UNIT-Y
+                       DISPLAY TRIM(CHR-UNIT-Y)
+                       STRING TRIM(CHR-UNIT-Y)
+                           DELIMITED BY SIZE INTO OUT-RECORD
+                       END-STRING
+                       COMPUTE CHECKSUM = CHECKSUM B-XOR Y
+                   ELSE
+                       DISPLAY HEX-OF(Y) " : " TRIM(CHR-Y)
+                       STRING HEX-OF(Y) " : " TRIM(CHR-Y)
+                           DELIMITED BY SIZE INTO OUT-RECORD
+                       END-STRING
+                       COMPUTE CHECKSUM = CHECKSUM B-XOR Y
+                   END-IF
+               END-IF
+               WRITE OUT-RECORD
+               COMPUTE STAT-SUM = STAT-SUM + Y
+               COMPUTE BUCKET-IDX = Y / BUCKET-WIDTH
+               IF BUCKET-IDX > 9
+                   MOVE 9 TO BUCKET-IDX
+               END-IF
+               ADD 1 TO DECILE-COUNT(BUCKET-IDX + 1)
+               IF FUNCTION MOD(GEN-COUNT, CKPT-INTERVAL) = 0
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+               ADD 1 TO GEN-COUNT
+           END-PERFORM.
+
+           PERFORM CLEAR-CHECKPOINT.
+           PERFORM PRINT-STATISTICS.
+           PERFORM APPEND-AUDIT-RECORD.
+
+       PRINT-STATISTICS.
+           COMPUTE STAT-MEAN = STAT-SUM / STAT-N.
+           MOVE STAT-MEAN TO CHR-STAT-MEAN.
+
+           COMPUTE STAT-EXPECTED = STAT-N / 10.
+           MOVE 0 TO STAT-CHI.
+           PERFORM VARYING STAT-DI FROM 1 BY 1 UNTIL STAT-DI > 10
+               COMPUTE STAT-DIFF = DECILE-COUNT(STAT-DI) - STAT-EXPECTED
+               COMPUTE STAT-TERM = STAT-DIFF / STAT-EXPECTED
+               COMPUTE STAT-TERM = STAT-TERM * STAT-DIFF
+               COMPUTE STAT-CHI = STAT-CHI + STAT-TERM
+           END-PERFORM.
+           MOVE STAT-CHI TO CHR-STAT-CHI.
+
+           MOVE STAT-N TO CHR-STAT-N.
+           DISPLAY SPACE.
+           DISPLAY "Self-test: N=" TRIM(CHR-STAT-N)
+               " mean=" TRIM(CHR-STAT-MEAN)
+               " chi-square(9)=" TRIM(CHR-STAT-CHI).
+           PERFORM VARYING STAT-DI FROM 1 BY 1 UNTIL STAT-DI > 10
+               MOVE DECILE-COUNT(STAT-DI) TO CHR-DECILE
+               DISPLAY "  decile " STAT-DI ": " TRIM(CHR-DECILE)
+           END-PERFORM.
+
+       RUN-ONE-STREAM-64.
+           MOVE SEED TO CHR-SEED.
+           DISPLAY "MT19937-64 (Seed: " TRIM(CHR-SEED) ")".
+
+           MOVE SEED TO STATE64(1).
+           PERFORM INIT-GENRAND-64.
+           MOVE N64 TO IDX64.
+           PERFORM DISCARD-COUNT TIMES
+               PERFORM TEMPER-64
+           END-PERFORM.
+
+           MOVE 1 TO GEN-COUNT.
+           MOVE 0 TO CHECKSUM.
+           DISPLAY SPACE.
+           PERFORM UNTIL GEN-COUNT > N-VALUES
+               PERFORM TEMPER-64
+               MOVE Y64 TO CHR-Y64
+               DISPLAY HEX-OF(Y64) " : " TRIM(CHR-Y64)
+               MOVE SPACES TO OUT-RECORD
+               STRING HEX-OF(Y64) " : " TRIM(CHR-Y64)
+                   DELIMITED BY SIZE INTO OUT-RECORD
+               END-STRING
+               WRITE OUT-RECORD
+               COMPUTE CHECKSUM = CHECKSUM B-XOR Y64
+               ADD 1 TO GEN-COUNT
+           END-PERFORM.
+
+           PERFORM APPEND-AUDIT-RECORD.
+
+       GENERATE-VALUE.
+           PERFORM TEMPER.
+           IF RANGE-MODE
+               PERFORM UNTIL Y < RANGE-LIMIT
+                   PERFORM TEMPER
+               END-PERFORM
+               COMPUTE SCALED-Y = LOW-BOUND + MOD(Y, RANGE-SPAN)
+           END-IF.
+           IF UNIT-MODE
+               COMPUTE UNIT-Y = Y / 4294967296
+           END-IF.
+
+       OPEN-OUT-FILE-FOR-RUN.
+           IF OUT-FILE-NOT-OPENED
+               SET CKPT-NOT-FOUND TO TRUE
+               PERFORM RESTORE-CHECKPOINT
+               IF CKPT-FOUND
+                   OPEN EXTEND OUT-FILE
+                   IF OUT-FILE-STAT NOT = "00"
+                       OPEN OUTPUT OUT-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT OUT-FILE
+               END-IF
+               SET OUT-FILE-OPENED TO TRUE
+           END-IF.
+
+       OPEN-OUT-FILE-FOR-LIST.
+           IF OUT-FILE-NOT-OPENED
+               IF STREAM-CKPT-RELEVANT
+                   OPEN EXTEND OUT-FILE
+                   IF OUT-FILE-STAT NOT = "00"
+                       OPEN OUTPUT OUT-FILE
+                   END-IF
+               ELSE
+                   OPEN OUTPUT OUT-FILE
+               END-IF
+               SET OUT-FILE-OPENED TO TRUE
+           END-IF.
+
+       OPEN-OUT-FILE-FRESH.
+           IF OUT-FILE-NOT-OPENED
+               OPEN OUTPUT OUT-FILE
+               SET OUT-FILE-OPENED TO TRUE
+           END-IF.
+
+       RESTORE-CHECKPOINT.
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-FILE-STAT = "00"
+               READ CKPT-FILE
+                   AT END SET CKPT-NOT-FOUND TO TRUE
+               END-READ
+               IF CKPT-FILE-STAT = "00"
+                   MOVE FUNCTION NUMVAL(CKPT-RECORD(1:10)) TO CKPT-NUM
+                   IF CKPT-NUM = SEED
+                       MOVE CKPT-RECORD(31:1) TO CKPT-MODE-CHR
+                       MOVE FUNCTION NUMVAL(CKPT-RECORD(32:10))
+                           TO CKPT-KEY-COUNT
+                       MOVE FUNCTION NUMVAL(CKPT-RECORD(42:20))
+                           TO CKPT-KEY-CHECKSUM
+                       IF ARRAY-SEED-MODE
+                           IF CKPT-MODE-CHR = "A"
+                                   AND CKPT-KEY-COUNT = KEY-COUNT
+                                   AND CKPT-KEY-CHECKSUM = KEY-CHECKSUM
+                               SET CKPT-FOUND TO TRUE
+                           END-IF
+                       ELSE
+                           IF CKPT-MODE-CHR = "S"
+                               SET CKPT-FOUND TO TRUE
+                           END-IF
+                       END-IF
+                   END-IF
+                   IF CKPT-FOUND
+                       MOVE FUNCTION NUMVAL(CKPT-RECORD(11:10))
+                           TO GEN-COUNT
+                       MOVE FUNCTION NUMVAL(CKPT-RECORD(21:10)) TO IDX
+                       PERFORM VARYING CKPT-IDX2 FROM 1 BY 1
+                               UNTIL CKPT-IDX2 > N OR CKPT-NOT-FOUND
+                           READ CKPT-FILE
+                               AT END SET CKPT-NOT-FOUND TO TRUE
+                           END-READ
+                           IF CKPT-FOUND
+                               MOVE FUNCTION NUMVAL(CKPT-RECORD(1:10))
+                                   TO STATE(CKPT-IDX2)
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-IF
+               CLOSE CKPT-FILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE SPACES TO CKPT-RECORD.
+           MOVE SEED TO CKPT-CHR.
+           MOVE CKPT-CHR TO CKPT-RECORD(1:10).
+           COMPUTE CKPT-NUM = GEN-COUNT + 1.
+           MOVE CKPT-NUM TO CKPT-CHR.
+           MOVE CKPT-CHR TO CKPT-RECORD(11:10).
+           MOVE IDX TO CKPT-CHR.
+           MOVE CKPT-CHR TO CKPT-RECORD(21:10).
+           IF ARRAY-SEED-MODE
+               MOVE "A" TO CKPT-RECORD(31:1)
+           ELSE
+               MOVE "S" TO CKPT-RECORD(31:1)
+           END-IF.
+           MOVE KEY-COUNT TO CKPT-CHR.
+           MOVE CKPT-CHR TO CKPT-RECORD(32:10).
+           MOVE KEY-CHECKSUM TO CHR-CHECKSUM.
+           MOVE CHR-CHECKSUM TO CKPT-RECORD(42:20).
+           WRITE CKPT-RECORD.
+           PERFORM VARYING CKPT-IDX2 FROM 1 BY 1 UNTIL CKPT-IDX2 > N
+               MOVE STATE(CKPT-IDX2) TO CKPT-CHR
+               MOVE CKPT-CHR TO CKPT-RECORD(1:10)
+               WRITE CKPT-RECORD
+           END-PERFORM.
+           CLOSE CKPT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
+
+       RESTORE-STREAM-CKPT.
+           MOVE 0 TO COMPLETED-STREAMS.
+           MOVE 0 TO TOTAL-OUT-COUNT.
+           SET STREAM-CKPT-NOT-RELEVANT TO TRUE.
+           OPEN INPUT STREAM-CKPT-FILE.
+           IF STREAM-CKPT-FILE-STAT = "00"
+               READ STREAM-CKPT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF STREAM-CKPT-FILE-STAT = "00"
+                   MOVE FUNCTION NUMVAL(STREAM-CKPT-RECORD(1:10))
+                       TO COMPLETED-STREAMS
+                   MOVE FUNCTION NUMVAL(STREAM-CKPT-RECORD(11:10))
+                       TO TOTAL-OUT-COUNT
+                   MOVE STREAM-CKPT-RECORD(21:1) TO STREAM-CKPT-MODE-CHR
+                   IF STREAM-CKPT-MODE-CHR = MODE-SW
+                       SET STREAM-CKPT-RELEVANT TO TRUE
+                   END-IF
+               END-IF
+               CLOSE STREAM-CKPT-FILE
+           END-IF.
+           IF STREAM-CKPT-NOT-RELEVANT
+               MOVE 0 TO COMPLETED-STREAMS
+               MOVE 0 TO TOTAL-OUT-COUNT
+           END-IF.
+
+       SAVE-STREAM-CKPT.
+           COMPUTE TOTAL-OUT-COUNT = TOTAL-OUT-COUNT + N-VALUES.
+           OPEN OUTPUT STREAM-CKPT-FILE.
+           MOVE SPACES TO STREAM-CKPT-RECORD.
+           MOVE STREAM-NUM TO CKPT-CHR.
+           MOVE CKPT-CHR TO STREAM-CKPT-RECORD(1:10).
+           MOVE TOTAL-OUT-COUNT TO CKPT-CHR.
+           MOVE CKPT-CHR TO STREAM-CKPT-RECORD(11:10).
+           MOVE MODE-SW TO STREAM-CKPT-RECORD(21:1).
+           WRITE STREAM-CKPT-RECORD.
+           CLOSE STREAM-CKPT-FILE.
+
+       CLEAR-STREAM-CKPT.
+           OPEN OUTPUT STREAM-CKPT-FILE.
+           CLOSE STREAM-CKPT-FILE.
+
+       TRUNCATE-OUT-FILE.
+           COMPUTE OUT-TRUNC-TARGET = TOTAL-OUT-COUNT + GEN-COUNT - 1.
+           CLOSE OUT-FILE.
+           MOVE 0 TO OUT-TRUNC-COUNT.
+           OPEN OUTPUT OUT-TRUNC-FILE.
+           OPEN INPUT OUT-FILE.
+           IF OUT-FILE-STAT = "00"
+               PERFORM UNTIL OUT-FILE-STAT NOT = "00"
+                       OR OUT-TRUNC-COUNT >= OUT-TRUNC-TARGET
+                   READ OUT-FILE
+                       AT END CONTINUE
+                   END-READ
+                   IF OUT-FILE-STAT = "00"
+                       MOVE OUT-RECORD TO OUT-TRUNC-RECORD
+                       WRITE OUT-TRUNC-RECORD
+                       ADD 1 TO OUT-TRUNC-COUNT
+                   END-IF
+               END-PERFORM
+               CLOSE OUT-FILE
+           END-IF.
+           CLOSE OUT-TRUNC-FILE.
+
+           OPEN OUTPUT OUT-FILE.
+           OPEN INPUT OUT-TRUNC-FILE.
+           IF OUT-TRUNC-FILE-STAT = "00"
+               PERFORM UNTIL OUT-TRUNC-FILE-STAT NOT = "00"
+                   READ OUT-TRUNC-FILE
+                       AT END CONTINUE
+                   END-READ
+                   IF OUT-TRUNC-FILE-STAT = "00"
+                       MOVE OUT-TRUNC-RECORD TO OUT-RECORD
+                       WRITE OUT-RECORD
+                   END-IF
+               END-PERFORM
+               CLOSE OUT-TRUNC-FILE
+           END-IF.
+           CLOSE OUT-FILE.
+           OPEN EXTEND OUT-FILE.
+           IF OUT-FILE-STAT NOT = "00"
+               OPEN OUTPUT OUT-FILE
+           END-IF.
+
+       APPEND-AUDIT-RECORD.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STAT NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE SPACES TO AUDIT-RECORD.
+           MOVE AUDIT-DATE TO AUDIT-RECORD(1:8).
+           MOVE AUDIT-TIME TO AUDIT-RECORD(9:8).
+           MOVE SEED TO CKPT-CHR.
+           MOVE CKPT-CHR TO AUDIT-RECORD(17:10).
+           MOVE N-VALUES TO CKPT-CHR.
+           MOVE CKPT-CHR TO AUDIT-RECORD(27:10).
+           MOVE CHECKSUM TO CHR-CHECKSUM.
+           MOVE CHR-CHECKSUM TO AUDIT-RECORD(37:20).
+           MOVE KEY-COUNT TO CKPT-CHR.
+           MOVE CKPT-CHR TO AUDIT-RECORD(57:10).
+           MOVE KEY-CHECKSUM TO CHR-CHECKSUM.
+           MOVE CHR-CHECKSUM TO AUDIT-RECORD(67:20).
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+       PARSE-PARM-STRING.
+           MOVE 0 TO PARM-ENTRY-COUNT.
+           COMPUTE PARM-LEN = LENGTH(TRIM(PARM-STRING)).
+           MOVE 1 TO PARM-PTR.
+           PERFORM UNTIL PARM-PTR > PARM-LEN
+                   OR PARM-ENTRY-COUNT >= 20
+               MOVE SPACES TO PARM-TOK
+               UNSTRING PARM-STRING DELIMITED BY ","
+                   INTO PARM-TOK
+                   WITH POINTER PARM-PTR
+               END-UNSTRING
+               IF PARM-TOK NOT = SPACES
+                   ADD 1 TO PARM-ENTRY-COUNT
+                   MOVE SPACES TO PARM-ENTRY-KEY(PARM-ENTRY-COUNT)
+                   MOVE SPACES TO PARM-ENTRY-VAL(PARM-ENTRY-COUNT)
+                   UNSTRING PARM-TOK DELIMITED BY "="
+                       INTO PARM-ENTRY-KEY(PARM-ENTRY-COUNT)
+                            PARM-ENTRY-VAL(PARM-ENTRY-COUNT)
+                   END-UNSTRING
+               END-IF
+           END-PERFORM.
+
+       LOOKUP-PARM.
+           SET PARM-LOOKUP-NOT-FOUND TO TRUE.
+           MOVE SPACES TO PARM-LOOKUP-VAL.
+           PERFORM VARYING PARM-PI FROM 1 BY 1
+                   UNTIL PARM-PI > PARM-ENTRY-COUNT
+                       OR PARM-LOOKUP-FOUND
+               IF PARM-ENTRY-KEY(PARM-PI) = PARM-LOOKUP-KEY
+                   MOVE PARM-ENTRY-VAL(PARM-PI) TO PARM-LOOKUP-VAL
+                   SET PARM-LOOKUP-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+       INIT-GENRAND.
+           MOVE INIT-SEED-VAL TO STATE(1).
            PERFORM VARYING IDX FROM 2 BY 1
                    UNTIL IDX = N
                COMPUTE STATE(IDX) =
@@ -61,35 +895,119 @@
                    B-AND ((1 B-SHIFT-L W) - 1)
            END-PERFORM.
 
-           DISPLAY SPACE.
-           PERFORM N-VALUES TIMES
-               PERFORM TEMPER
-               MOVE Y TO CHR-Y
-               DISPLAY HEX-OF(Y) " : " TRIM(CHR-Y)
+       INIT-BY-ARRAY.
+           MOVE 19650218 TO INIT-SEED-VAL.
+           PERFORM INIT-GENRAND.
+           COMPUTE STATE(N) =
+               STATE(N - 1)
+               B-SHIFT-R (W - 2)
+               B-XOR STATE(N - 1) * F + N - 1
+               B-AND ((1 B-SHIFT-L W) - 1).
+
+           MOVE 2 TO AI.
+           MOVE 0 TO AJ.
+           IF N > KEY-COUNT THEN
+               MOVE N TO ARPT
+           ELSE
+               MOVE KEY-COUNT TO ARPT
+           END-IF.
+           PERFORM ARPT TIMES
+               COMPUTE AKIDX = AJ + 1
+               COMPUTE STATE(AI) =
+                   (STATE(AI)
+                       B-XOR ((STATE(AI - 1)
+                           B-XOR (STATE(AI - 1) B-SHIFT-R 30))
+                               * 1664525)
+                       + KEY-VAL(AKIDX) + AJ)
+                   B-AND ((1 B-SHIFT-L W) - 1)
+               ADD 1 TO AI
+               ADD 1 TO AJ
+               IF AI > N
+                   MOVE STATE(N) TO STATE(1)
+                   MOVE 2 TO AI
+               END-IF
+               IF AJ >= KEY-COUNT
+                   MOVE 0 TO AJ
+               END-IF
+           END-PERFORM.
+
+           COMPUTE ARPT2 = N - 1.
+           PERFORM ARPT2 TIMES
+               COMPUTE STATE(AI) =
+                   (STATE(AI)
+                       B-XOR ((STATE(AI - 1)
+                           B-XOR (STATE(AI - 1) B-SHIFT-R 30))
+                               * 1566083941)
+                       - (AI - 1))
+                   B-AND ((1 B-SHIFT-L W) - 1)
+               ADD 1 TO AI
+               IF AI > N
+                   MOVE STATE(N) TO STATE(1)
+                   MOVE 2 TO AI
+               END-IF
+           END-PERFORM.
+
+           MOVE 2147483648 TO STATE(1).
+
+       TWIST.
+           PERFORM VARYING IDX FROM 1 BY 1
+                   UNTIL IDX = N
+               COMPUTE X =
+                   STATE(IDX)
+                   B-AND UMASK
+                   + STATE(MOD(IDX, N) + 1)
+               COMPUTE STATE(IDX) =
+                   X
+                   B-AND LMASK
+                   B-SHIFT-R 1
+                   B-XOR (A * MOD(X, 2))
+                   B-XOR STATE(MOD(IDX + M, N))
+           END-PERFORM.
+           MOVE 1 TO IDX.
+
+       TEMPER.
+           IF IDX = N THEN PERFORM TWIST END-IF.
+           MOVE STATE(IDX) TO Y.
+           COMPUTE Y = Y B-XOR ((Y B-SHIFT-R U) B-AND D).
+           COMPUTE Y = Y B-XOR ((Y B-SHIFT-L S) B-AND B).
+           COMPUTE Y = Y B-XOR ((Y B-SHIFT-L T) B-AND C).
+           COMPUTE Y = Y B-XOR (Y B-SHIFT-R L).
+           COMPUTE Y = Y B-AND ((1 B-SHIFT-L W) - 1).
+           COMPUTE IDX = IDX + 1.
+
+       INIT-GENRAND-64.
+           PERFORM VARYING IDX64 FROM 2 BY 1
+                   UNTIL IDX64 > N64
+               COMPUTE STATE64(IDX64) =
+                   F64 * (STATE64(IDX64 - 1)
+                       B-XOR (STATE64(IDX64 - 1) B-SHIFT-R 62))
+                   + IDX64 - 1
+           END-PERFORM.
+
+       TWIST-64.
+           PERFORM VARYING IDX64 FROM 1 BY 1
+                   UNTIL IDX64 > N64
+               COMPUTE X64 =
+                   (STATE64(IDX64) B-AND UMASK64)
+                   B-OR (STATE64(MOD(IDX64, N64) + 1) B-AND LMASK64)
+               IF MOD(X64, 2) = 1
+                   COMPUTE STATE64(IDX64) =
+                       STATE64(MOD(IDX64 + M64 - 1, N64) + 1)
+                       B-XOR (X64 B-SHIFT-R 1)
+                       B-XOR A64
+               ELSE
+                   COMPUTE STATE64(IDX64) =
+                       STATE64(MOD(IDX64 + M64 - 1, N64) + 1)
+                       B-XOR (X64 B-SHIFT-R 1)
+               END-IF
            END-PERFORM.
+           MOVE 1 TO IDX64.
 
-           TWIST.
-               PERFORM VARYING IDX FROM 1 BY 1
-                       UNTIL IDX = N
-                   COMPUTE X =
-                       STATE(IDX)
-                       B-AND UMASK
-                       + STATE(MOD(IDX, N) + 1)
-                   COMPUTE STATE(IDX) =
-                       X
-                       B-AND LMASK
-                       B-SHIFT-R 1
-                       B-XOR (A * MOD(X, 2))
-                       B-XOR STATE(MOD(IDX + M, N))
-               END-PERFORM.
-               MOVE 1 TO IDX.
-
-           TEMPER.
-               IF IDX = N THEN PERFORM TWIST END-IF.
-               MOVE STATE(IDX) TO Y.
-               COMPUTE Y = Y B-XOR ((Y B-SHIFT-R U) B-AND D).
-               COMPUTE Y = Y B-XOR ((Y B-SHIFT-L S) B-AND B).
-               COMPUTE Y = Y B-XOR ((Y B-SHIFT-L T) B-AND C).
-               COMPUTE Y = Y B-XOR (Y B-SHIFT-R L).
-               COMPUTE Y = Y B-AND ((1 B-SHIFT-L W) - 1).
-               COMPUTE IDX = IDX + 1.
+       TEMPER-64.
+           IF IDX64 = N64 THEN PERFORM TWIST-64 END-IF.
+           MOVE STATE64(IDX64) TO Y64.
+           COMPUTE Y64 = Y64 B-XOR ((Y64 B-SHIFT-R U64) B-AND D64).
+           COMPUTE Y64 = Y64 B-XOR ((Y64 B-SHIFT-L S64) B-AND B64).
+           COMPUTE Y64 = Y64 B-XOR ((Y64 B-SHIFT-L T64) B-AND C64).
+           COMPUTE Y64 = Y64 B-XOR (Y64 B-SHIFT-R L64).
+           COMPUTE IDX64 = IDX64 + 1.
